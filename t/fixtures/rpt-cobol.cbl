@@ -0,0 +1,401 @@
+000010*-----------------------------------------------------------------
+000020*RPT-COBOL
+000030*
+000040*Summary report program. Reads the OUT-FILE produced by
+000050*TEST-COBOL and prints a page-headed summary: a count and
+000060*amount total for each OD-STATUS-FLAG value seen, and a count
+000070*and amount total for each OD-DATE value seen. Runs after
+000080*TEST-COBOL as a separate step in the batch stream.
+000090*
+000100*  Author.......: D. HARTLEY, BATCH SYSTEMS GROUP
+000110*  Installation.: BATCH SYSTEMS GROUP
+000120*  Date-Written.: 2026-08-09
+000130*
+000140*  Modification History
+000150*  ----------  ----  ---------------------------------------
+000160*  2026-08-09  DH    Original summary report.
+000170*  2026-08-09  DH    Printed RP-RUN-TIME on the page heading
+000180*                    instead of leaving it unused; switched the
+000190*                    two SEARCH reset MOVEs off the SET-to-
+000200*                    literal extension to plain MOVE.
+000210*  2026-08-09  DH    0210-ACCUM-STATUS/0220-ACCUM-DATE now stop
+000220*                    adding new table entries once RP-STATUS-
+000230*                    TABLE-SIZE/RP-DATE-TABLE-SIZE is reached
+000240*                    instead of indexing past OCCURS, and print
+000250*                    a coverage-gap line when that happens;
+000260*                    widened RP-SD-TOTAL/RP-DD-TOTAL/RP-GT-TOTAL
+000270*                    to carry the full 11 integer digits of
+000280*                    their S9(11)V99 source fields.
+000290*-----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.  RPT-COBOL.
+000320 AUTHOR.  D. HARTLEY, BATCH SYSTEMS GROUP.
+000330 INSTALLATION.  BATCH SYSTEMS GROUP.
+000340 DATE-WRITTEN.  2026-08-09.
+000350 DATE-COMPILED.
+000360 
+000370*-----------------------------------------------------------------
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT OUT-FILE ASSIGN TO OUT-DAT
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430     SELECT REPORT-FILE ASSIGN TO RPT-DAT
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450 
+000460*-----------------------------------------------------------------
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  OUT-FILE.
+000500     COPY OUT-COPYBOOK.
+000510 
+000520 FD  REPORT-FILE.
+000530 01  REPORT-RECORD                  PIC X(80).
+000540 
+000550 WORKING-STORAGE SECTION.
+000560*-----------------------------------------------------------------
+000570*SWITCHES
+000580*-----------------------------------------------------------------
+000590 77  RP-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+000600     88  RP-EOF                          VALUE 'Y'.
+000610 
+000620*-----------------------------------------------------------------
+000630*PAGE CONTROL
+000640*-----------------------------------------------------------------
+000650 77  RP-LINE-COUNT                  PIC 9(02)      VALUE ZERO.
+000660 77  RP-LINES-PER-PAGE              PIC 9(02)      VALUE 50.
+000670 77  RP-PAGE-NUMBER                 PIC 9(04)      VALUE ZERO.
+000680 77  RP-RUN-DATE                    PIC 9(08) VALUE ZERO.
+000690 77  RP-RUN-TIME                    PIC 9(08) VALUE ZERO.
+000700 
+000710*-----------------------------------------------------------------
+000720*STATUS-FLAG TOTALS TABLE
+000730*-----------------------------------------------------------------
+000740 77  RP-STATUS-TABLE-SIZE           PIC 9(04)      VALUE 0020.
+000750 01  RP-STATUS-TABLE.
+000760     05  RP-STATUS-ENTRY             OCCURS 20 TIMES
+000770                                     INDEXED BY RP-STATUS-IDX.
+000780         10  RP-STATUS-FLAG              PIC X(01).
+000790         10  RP-STATUS-COUNT             PIC 9(09).
+000800         10  RP-STATUS-TOTAL             PIC S9(11)V99.
+000810 77  RP-STATUS-ENTRY-COUNT          PIC 9(04)      VALUE ZERO.
+000820 77  RP-STATUS-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+000830     88  RP-STATUS-FOUND                 VALUE 'Y'.
+000840 77  RP-STATUS-TABLE-FULL-SWITCH    PIC X(01) VALUE 'N'.
+000850     88  RP-STATUS-TABLE-FULL             VALUE 'Y'.
+000860 
+000870*-----------------------------------------------------------------
+000880*DATE TOTALS TABLE
+000890*-----------------------------------------------------------------
+000900 77  RP-DATE-TABLE-SIZE             PIC 9(04)      VALUE 0366.
+000910 01  RP-DATE-TABLE.
+000920     05  RP-DATE-ENTRY               OCCURS 366 TIMES
+000930                                     INDEXED BY RP-DATE-IDX.
+000940         10  RP-DATE-VALUE               PIC 9(08).
+000950         10  RP-DATE-COUNT               PIC 9(09).
+000960         10  RP-DATE-TOTAL               PIC S9(11)V99.
+000970 77  RP-DATE-ENTRY-COUNT            PIC 9(04)      VALUE ZERO.
+000980 77  RP-DATE-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+000990     88  RP-DATE-FOUND                   VALUE 'Y'.
+001000 77  RP-DATE-TABLE-FULL-SWITCH      PIC X(01) VALUE 'N'.
+001010     88  RP-DATE-TABLE-FULL               VALUE 'Y'.
+001020 
+001030*-----------------------------------------------------------------
+001040*GRAND TOTALS
+001050*-----------------------------------------------------------------
+001060 77  RP-GRAND-COUNT                 PIC 9(09)      VALUE ZERO.
+001070 77  RP-GRAND-TOTAL                 PIC S9(11)V99 VALUE ZERO.
+001080 
+001090*-----------------------------------------------------------------
+001100*PRINT LINES
+001110*-----------------------------------------------------------------
+001120 01  RP-PAGE-HEADING-1.
+001130     05  FILLER                      PIC X(20) VALUE
+001140                         'OUT-FILE SUMMARY RPT'.
+001150     05  FILLER                      PIC X(10) VALUE SPACES.
+001160     05  RP-H1-DATE                  PIC 9(08).
+001170     05  FILLER                      PIC X(05) VALUE SPACES.
+001180     05  FILLER                      PIC X(05) VALUE 'PAGE '.
+001190     05  RP-H1-PAGE                  PIC ZZZ9.
+001200     05  FILLER                      PIC X(01) VALUE SPACES.
+001210     05  RP-H1-TIME                  PIC 9(08).
+001220     05  FILLER                      PIC X(19) VALUE SPACES.
+001230 
+001240 01  RP-PAGE-HEADING-2.
+001250     05  FILLER                      PIC X(20) VALUE
+001260                         'PROGRAM: RPT-COBOL'.
+001270     05  FILLER                      PIC X(60) VALUE SPACES.
+001280 
+001290 01  RP-BLANK-LINE                  PIC X(80) VALUE SPACES.
+001300 
+001310 01  RP-SECTION-HEADING.
+001320     05  RP-SH-TEXT                  PIC X(30).
+001330     05  FILLER                      PIC X(50) VALUE SPACES.
+001340 
+001350 01  RP-STATUS-DETAIL-LINE.
+001360     05  FILLER                      PIC X(10) VALUE
+001370                         '  FLAG:  '.
+001380     05  RP-SD-FLAG                  PIC X(01).
+001390     05  FILLER                      PIC X(08) VALUE
+001400                         '  CNT: '.
+001410     05  RP-SD-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+001420     05  FILLER                      PIC X(10) VALUE
+001430                         '  TOTAL: '.
+001440     05  RP-SD-TOTAL                 PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+001450     05  FILLER                      PIC X(20) VALUE SPACES.
+001460 
+001470 01  RP-DATE-DETAIL-LINE.
+001480     05  FILLER                      PIC X(10) VALUE
+001490                         '  DATE:  '.
+001500     05  RP-DD-DATE                  PIC 9(08).
+001510     05  FILLER                      PIC X(08) VALUE
+001520                         '  CNT: '.
+001530     05  RP-DD-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+001540     05  FILLER                      PIC X(10) VALUE
+001550                         '  TOTAL: '.
+001560     05  RP-DD-TOTAL                 PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+001570     05  FILLER                      PIC X(19) VALUE SPACES.
+001580 
+001590 01  RP-GRAND-TOTAL-LINE.
+001600     05  FILLER                      PIC X(16) VALUE
+001610                         'GRAND TOTAL:  '.
+001620     05  FILLER                      PIC X(08) VALUE
+001630                         '  CNT: '.
+001640     05  RP-GT-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+001650     05  FILLER                      PIC X(10) VALUE
+001660                         '  TOTAL: '.
+001670     05  RP-GT-TOTAL                 PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+001680     05  FILLER                      PIC X(21) VALUE SPACES.
+001690 
+001700*-----------------------------------------------------------------
+001710 PROCEDURE DIVISION.
+001720*===========================================================
+001730*0000-MAIN-LOGIC
+001740*Mainline: read every record on OUT-FILE, accumulate the
+001750*status-flag and date tables from the detail records, then
+001760*print the page-headed summary report.
+001770*===========================================================
+001780 0000-MAIN-LOGIC.
+001790     OPEN INPUT OUT-FILE.
+001800     OPEN OUTPUT REPORT-FILE.
+001810     ACCEPT RP-RUN-DATE FROM DATE YYYYMMDD.
+001820     ACCEPT RP-RUN-TIME FROM TIME.
+001830     PERFORM 0100-READ-OUT-FILE THRU 0100-EXIT.
+001840     PERFORM 0200-BUILD-TOTALS THRU 0200-EXIT
+001850         UNTIL RP-EOF.
+001860     PERFORM 0300-PRINT-REPORT THRU 0300-EXIT.
+001870     CLOSE OUT-FILE.
+001880     CLOSE REPORT-FILE.
+001890     STOP RUN.
+001900 
+001910*===========================================================
+001920*0100-READ-OUT-FILE
+001930*Reads the next OUT-FILE record, setting the EOF switch when
+001940*the file is exhausted.
+001950*===========================================================
+001960 0100-READ-OUT-FILE.
+001970     READ OUT-FILE
+001980         AT END
+001990             SET RP-EOF TO TRUE
+002000     END-READ.
+002010 0100-EXIT.
+002020     EXIT.
+002030 
+002040*===========================================================
+002050*0200-BUILD-TOTALS
+002060*Classifies the current OUT-RECORD by its record-type flag.
+002070*Header and trailer records are skipped for totalling purposes;
+002080*only detail records feed the status-flag and date tables.
+002090*===========================================================
+002100 0200-BUILD-TOTALS.
+002110     IF OUT-REC-IS-DETAIL
+002120         PERFORM 0210-ACCUM-STATUS THRU 0210-EXIT
+002130         PERFORM 0220-ACCUM-DATE THRU 0220-EXIT
+002140         ADD 1 TO RP-GRAND-COUNT
+002150         ADD OD-AMOUNT TO RP-GRAND-TOTAL
+002160     END-IF.
+002170     PERFORM 0100-READ-OUT-FILE THRU 0100-EXIT.
+002180 0200-EXIT.
+002190     EXIT.
+002200 
+002210*===========================================================
+002220*0210-ACCUM-STATUS
+002230*Finds the status-flag table entry for OD-STATUS-FLAG, adding
+002240*a new entry when the flag has not been seen before, and adds
+002250*this record's amount into that entry's count and total. A
+002260*flag that cannot be added because the table is already at
+002270*RP-STATUS-TABLE-SIZE is dropped from the totals and flagged
+002280*with RP-STATUS-TABLE-FULL-SWITCH so 0300-PRINT-REPORT can
+002290*warn that the report no longer covers every flag.
+002300*===========================================================
+002310 0210-ACCUM-STATUS.
+002320     MOVE 'N' TO RP-STATUS-FOUND-SWITCH.
+002330     SET RP-STATUS-IDX TO 1.
+002340     SEARCH RP-STATUS-ENTRY
+002350         AT END
+002360             CONTINUE
+002370         WHEN RP-STATUS-FLAG (RP-STATUS-IDX) = OD-STATUS-FLAG
+002380             SET RP-STATUS-FOUND TO TRUE
+002390     END-SEARCH.
+002400     IF NOT RP-STATUS-FOUND
+002410         IF RP-STATUS-ENTRY-COUNT < RP-STATUS-TABLE-SIZE
+002420             ADD 1 TO RP-STATUS-ENTRY-COUNT
+002430             SET RP-STATUS-IDX TO RP-STATUS-ENTRY-COUNT
+002440             MOVE OD-STATUS-FLAG TO RP-STATUS-FLAG (RP-STATUS-IDX)
+002450             MOVE ZERO TO RP-STATUS-COUNT (RP-STATUS-IDX)
+002460             MOVE ZERO TO RP-STATUS-TOTAL (RP-STATUS-IDX)
+002470             SET RP-STATUS-FOUND TO TRUE
+002480         ELSE
+002490             MOVE 'Y' TO RP-STATUS-TABLE-FULL-SWITCH
+002500         END-IF
+002510     END-IF.
+002520     IF RP-STATUS-FOUND
+002530         ADD 1 TO RP-STATUS-COUNT (RP-STATUS-IDX)
+002540         ADD OD-AMOUNT TO RP-STATUS-TOTAL (RP-STATUS-IDX)
+002550     END-IF.
+002560 0210-EXIT.
+002570     EXIT.
+002580 
+002590*===========================================================
+002600*0220-ACCUM-DATE
+002610*Finds the date table entry for OD-DATE, adding a new entry
+002620*when the date has not been seen before, and adds this
+002630*record's amount into that entry's count and total. A date
+002640*that cannot be added because the table is already at
+002650*RP-DATE-TABLE-SIZE is dropped from the totals and flagged
+002660*with RP-DATE-TABLE-FULL-SWITCH so 0300-PRINT-REPORT can warn
+002670*that the report no longer covers every date.
+002680*===========================================================
+002690 0220-ACCUM-DATE.
+002700     MOVE 'N' TO RP-DATE-FOUND-SWITCH.
+002710     SET RP-DATE-IDX TO 1.
+002720     SEARCH RP-DATE-ENTRY
+002730         AT END
+002740             CONTINUE
+002750         WHEN RP-DATE-VALUE (RP-DATE-IDX) = OD-DATE
+002760             SET RP-DATE-FOUND TO TRUE
+002770     END-SEARCH.
+002780     IF NOT RP-DATE-FOUND
+002790         IF RP-DATE-ENTRY-COUNT < RP-DATE-TABLE-SIZE
+002800             ADD 1 TO RP-DATE-ENTRY-COUNT
+002810             SET RP-DATE-IDX TO RP-DATE-ENTRY-COUNT
+002820             MOVE OD-DATE TO RP-DATE-VALUE (RP-DATE-IDX)
+002830             MOVE ZERO TO RP-DATE-COUNT (RP-DATE-IDX)
+002840             MOVE ZERO TO RP-DATE-TOTAL (RP-DATE-IDX)
+002850             SET RP-DATE-FOUND TO TRUE
+002860         ELSE
+002870             MOVE 'Y' TO RP-DATE-TABLE-FULL-SWITCH
+002880         END-IF
+002890     END-IF.
+002900     IF RP-DATE-FOUND
+002910         ADD 1 TO RP-DATE-COUNT (RP-DATE-IDX)
+002920         ADD OD-AMOUNT TO RP-DATE-TOTAL (RP-DATE-IDX)
+002930     END-IF.
+002940 0220-EXIT.
+002950     EXIT.
+002960 
+002970*===========================================================
+002980*0300-PRINT-REPORT
+002990*Prints the page heading, the status-flag section, the date
+003000*section, and the grand total line.
+003010*===========================================================
+003020 0300-PRINT-REPORT.
+003030     PERFORM 0310-PRINT-PAGE-HEADING THRU 0310-EXIT.
+003040     MOVE 'STATUS-FLAG TOTALS' TO RP-SH-TEXT.
+003050     PERFORM 0320-PRINT-LINE THRU 0320-EXIT.
+003060     IF RP-STATUS-TABLE-FULL
+003070         MOVE 'STATUS TABLE FULL - GAP' TO RP-SH-TEXT
+003080         PERFORM 0320-PRINT-LINE THRU 0320-EXIT
+003090     END-IF.
+003100     SET RP-STATUS-IDX TO 1.
+003110     PERFORM 0330-PRINT-STATUS-ENTRY THRU 0330-EXIT
+003120         VARYING RP-STATUS-IDX FROM 1 BY 1
+003130         UNTIL RP-STATUS-IDX > RP-STATUS-ENTRY-COUNT.
+003140     MOVE SPACES TO REPORT-RECORD.
+003150     WRITE REPORT-RECORD FROM RP-BLANK-LINE.
+003160     MOVE 'DATE TOTALS' TO RP-SH-TEXT.
+003170     PERFORM 0320-PRINT-LINE THRU 0320-EXIT.
+003180     IF RP-DATE-TABLE-FULL
+003190         MOVE 'DATE TABLE FULL - GAP' TO RP-SH-TEXT
+003200         PERFORM 0320-PRINT-LINE THRU 0320-EXIT
+003210     END-IF.
+003220     SET RP-DATE-IDX TO 1.
+003230     PERFORM 0340-PRINT-DATE-ENTRY THRU 0340-EXIT
+003240         VARYING RP-DATE-IDX FROM 1 BY 1
+003250         UNTIL RP-DATE-IDX > RP-DATE-ENTRY-COUNT.
+003260     MOVE SPACES TO REPORT-RECORD.
+003270     WRITE REPORT-RECORD FROM RP-BLANK-LINE.
+003280     MOVE RP-GRAND-COUNT TO RP-GT-COUNT.
+003290     MOVE RP-GRAND-TOTAL TO RP-GT-TOTAL.
+003300     WRITE REPORT-RECORD FROM RP-GRAND-TOTAL-LINE.
+003310 0300-EXIT.
+003320     EXIT.
+003330 
+003340*===========================================================
+003350*0310-PRINT-PAGE-HEADING
+003360*Advances to a new page: bumps the page number, resets the
+003370*line count, and writes the two heading lines.
+003380*===========================================================
+003390 0310-PRINT-PAGE-HEADING.
+003400     ADD 1 TO RP-PAGE-NUMBER.
+003410     MOVE ZERO TO RP-LINE-COUNT.
+003420     MOVE RP-RUN-DATE TO RP-H1-DATE.
+003430     MOVE RP-RUN-TIME TO RP-H1-TIME.
+003440     MOVE RP-PAGE-NUMBER TO RP-H1-PAGE.
+003450     MOVE SPACES TO REPORT-RECORD.
+003460     WRITE REPORT-RECORD FROM RP-PAGE-HEADING-1
+003470         AFTER ADVANCING PAGE.
+003480     WRITE REPORT-RECORD FROM RP-PAGE-HEADING-2.
+003490     WRITE REPORT-RECORD FROM RP-BLANK-LINE.
+003500 0310-EXIT.
+003510     EXIT.
+003520 
+003530*===========================================================
+003540*0320-PRINT-LINE
+003550*Writes one line from RP-SECTION-HEADING, checking the page
+003560*break first.
+003570*===========================================================
+003580 0320-PRINT-LINE.
+003590     IF RP-LINE-COUNT NOT < RP-LINES-PER-PAGE
+003600         PERFORM 0310-PRINT-PAGE-HEADING THRU 0310-EXIT
+003610     END-IF.
+003620     MOVE SPACES TO REPORT-RECORD.
+003630     WRITE REPORT-RECORD FROM RP-SECTION-HEADING.
+003640     ADD 1 TO RP-LINE-COUNT.
+003650 0320-EXIT.
+003660     EXIT.
+003670 
+003680*===========================================================
+003690*0330-PRINT-STATUS-ENTRY
+003700*Prints one status-flag detail line, checking the page break
+003710*first.
+003720*===========================================================
+003730 0330-PRINT-STATUS-ENTRY.
+003740     IF RP-LINE-COUNT NOT < RP-LINES-PER-PAGE
+003750         PERFORM 0310-PRINT-PAGE-HEADING THRU 0310-EXIT
+003760     END-IF.
+003770     MOVE RP-STATUS-FLAG (RP-STATUS-IDX) TO RP-SD-FLAG.
+003780     MOVE RP-STATUS-COUNT (RP-STATUS-IDX) TO RP-SD-COUNT.
+003790     MOVE RP-STATUS-TOTAL (RP-STATUS-IDX) TO RP-SD-TOTAL.
+003800     MOVE SPACES TO REPORT-RECORD.
+003810     WRITE REPORT-RECORD FROM RP-STATUS-DETAIL-LINE.
+003820     ADD 1 TO RP-LINE-COUNT.
+003830 0330-EXIT.
+003840     EXIT.
+003850 
+003860*===========================================================
+003870*0340-PRINT-DATE-ENTRY
+003880*Prints one date detail line, checking the page break first.
+003890*===========================================================
+003900 0340-PRINT-DATE-ENTRY.
+003910     IF RP-LINE-COUNT NOT < RP-LINES-PER-PAGE
+003920         PERFORM 0310-PRINT-PAGE-HEADING THRU 0310-EXIT
+003930     END-IF.
+003940     MOVE RP-DATE-VALUE (RP-DATE-IDX) TO RP-DD-DATE.
+003950     MOVE RP-DATE-COUNT (RP-DATE-IDX) TO RP-DD-COUNT.
+003960     MOVE RP-DATE-TOTAL (RP-DATE-IDX) TO RP-DD-TOTAL.
+003970     MOVE SPACES TO REPORT-RECORD.
+003980     WRITE REPORT-RECORD FROM RP-DATE-DETAIL-LINE.
+003990     ADD 1 TO RP-LINE-COUNT.
+004000 0340-EXIT.
+004010     EXIT.
