@@ -1,30 +1,932 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST-COBOL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'INPUT.DAT'.
-           SELECT OUT-FILE ASSIGN TO OUT-DAT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       * COPY statement
-           COPY MY-COPYBOOK.
-           
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-      *    Comment line (Should be ignored)
-      *    CALL 'FAKE-PROG'.
-           
-           DISPLAY "Start".
-           
-           *> Inline comment (Should be ignored)
-           CALL 'REAL-PROG'. *> CALL 'FAKE-INLINE'
-           
-      D    DISPLAY "Debug line".
-      
-           EXEC SQL
-               SELECT * FROM DB_TABLE
-           END-EXEC.
-           
-           STOP RUN.
+000010*-----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.  TEST-COBOL.
+000040 AUTHOR.  D. HARTLEY, BATCH SYSTEMS GROUP.
+000050 INSTALLATION.  BATCH SYSTEMS GROUP.
+000060 DATE-WRITTEN.  2019-04-01.
+000070 DATE-COMPILED.
+000080*-----------------------------------------------------------------
+000090*MODIFICATION HISTORY
+000100*DATE        BY    DESCRIPTION
+000110*----------  ----  ---------------------------------------------
+000120*2026-08-09  DH    Gave the IN-FILE record a documented layout
+000130*                  via MY-COPYBOOK instead of an opaque include;
+000140*                  added the FDs and a real read loop in
+000150*                  MAIN-LOGIC so the layout has somewhere to
+000160*                  live.
+000170*2026-08-09  DH    OUT-FILE now opens with a header record and
+000180*                  closes with a trailer carrying the batch
+000190*                  record count and amount control total, per
+000200*                  OUT-COPYBOOK.
+000210*2026-08-09  DH    Added field-level edits ahead of the CALL to
+000220*                  REAL-PROG; records that fail an edit are
+000230*                  written to REJECT-FILE with a reason code
+000240*                  instead of going to REAL-PROG.
+000250*2026-08-09  DH    Added checkpoint/restart: a checkpoint count
+000260*                  is written to RESTART-FILE every
+000270*                  TC-CHECKPOINT-INTERVAL records, and a
+000280*                  restart file found at startup causes IN-FILE
+000290*                  to be positioned past the already-processed
+000300*                  records before the main loop resumes.
+000310*2026-08-09  DH    Replaced the bare DB_TABLE SELECT with a real
+000320*                  reconciliation: DB_TABLE is fetched via
+000330*                  cursor and matched against the batch's
+000340*                  processed keys, mismatches either way go to
+000350*                  DISCREPANCY-FILE.
+000360*2026-08-09  DH    Replaced the DISPLAY "Start"/debug console
+000370*                  trace with RUN-LOG-FILE: every major
+000380*                  paragraph entry, the restart skip count, and
+000390*                  the closing record counts are now written to
+000400*                  a timestamped, durable log line instead.
+000410*2026-08-09  DH    REAL-PROG is no longer a fixed CALL target;
+000420*                  0040-RESOLVE-REAL-PROG lets REAL_PROG_NAME in
+000430*                  the run's environment override it, and the
+000440*                  chosen program name is logged.
+000450*2026-08-09  DH    Added ACTIVE-OUT-FILE and OTHER-OUT-FILE:
+000460*                  every detail record now also goes to whichever
+000470*                  of the two matches MY-STATUS-FLAG, each with
+000480*                  its own header/trailer control totals.
+000490*2026-08-09  DH    Added AUDIT-FILE: every key sent to REAL-PROG
+000500*                  is now logged with the RETURN-CODE it came
+000510*                  back with and a timestamp, alongside OUT-FILE.
+000520*2026-08-09  DH    Fixed restart to stop truncating OUT-FILE,
+000530*                  ACTIVE-OUT-FILE, OTHER-OUT-FILE, AUDIT-FILE
+000540*                  and REJECT-FILE on a resumed run: restart is
+000550*                  now detected before those files are opened,
+000560*                  a resumed run opens them EXTEND instead of
+000570*                  OUTPUT and skips re-writing the headers, and
+000580*                  the running control totals are checkpointed
+000590*                  to RESTART-FILE and restored on resume so the
+000600*                  trailers stay correct across a restart.
+000610*                  Widened TC-REAL-PROG-NAME/-ENV so a longer
+000620*                  REAL_PROG_NAME value cannot be silently
+000630*                  truncated. Split the closing run-log STRING
+000640*                  in two so the discrepancy count is no longer
+000650*                  dropped. TC-PROCESSED-TABLE now logs once if
+000660*                  a run ever fills it, instead of silently
+000670*                  under-covering reconciliation past that key.
+000680*2026-08-09  DH    8000-RECONCILE now rebuilds TC-PROCESSED-TABLE
+000690*                  from OUT-FILE itself (8050-LOAD-PROCESSED-
+000700*                  TABLE) instead of relying on what the current
+000710*                  run alone wrote, so a resumed run no longer
+000720*                  flags every pre-restart key as a discrepancy.
+000730*                  TC-PROCESSED-ENTRY is now DEPENDING ON
+000740*                  TC-PROCESSED-COUNT so 8200-MATCH-DB-ROW's
+000750*                  SEARCH only scans populated entries.
+000760*2026-08-09  DH    RUN-LOG-FILE is now opened EXTEND on a resumed
+000770*                  run along with the other five restart-aware
+000780*                  files, instead of always OUTPUT, so the log
+000790*                  from the abended attempt survives the restart
+000800*                  that followed it. RESTART-RECORD now also
+000810*                  carries RS-REJECT-COUNT so the closing REJECTS=
+000820*                  log line is correct after a resume. The
+000830*                  restart skip loop and the first main-loop read
+000840*                  now stop as soon as IN-FILE runs out instead of
+000850*                  reading past AT END when RESTART-DAT is stale.
+000860*-----------------------------------------------------------------
+000870 ENVIRONMENT DIVISION.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT IN-FILE ASSIGN TO 'INPUT.DAT'
+000910         ORGANIZATION IS LINE SEQUENTIAL.
+000920     SELECT OUT-FILE ASSIGN TO OUT-DAT
+000930         ORGANIZATION IS LINE SEQUENTIAL.
+000940     SELECT ACTIVE-OUT-FILE ASSIGN TO ACTIVE-DAT
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960     SELECT OTHER-OUT-FILE ASSIGN TO OTHER-DAT
+000970         ORGANIZATION IS LINE SEQUENTIAL.
+000980     SELECT AUDIT-FILE ASSIGN TO AUDIT-DAT
+000990         ORGANIZATION IS LINE SEQUENTIAL.
+001000     SELECT REJECT-FILE ASSIGN TO REJECT-DAT
+001010         ORGANIZATION IS LINE SEQUENTIAL.
+001020     SELECT RESTART-FILE ASSIGN TO RESTART-DAT
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS TC-RESTART-STATUS.
+001050     SELECT DISCREPANCY-FILE ASSIGN TO DISCREP-DAT
+001060         ORGANIZATION IS LINE SEQUENTIAL.
+001070     SELECT RUN-LOG-FILE ASSIGN TO RUNLOG-DAT
+001080         ORGANIZATION IS LINE SEQUENTIAL.
+001090 
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120*-----------------------------------------------------------------
+001130*IN-FILE  - raw batch input, one MY-RECORD (see MY-COPYBOOK) per
+001140*           line of INPUT.DAT.
+001150*-----------------------------------------------------------------
+001160 FD  IN-FILE.
+001170 01  IN-RECORD                      PIC X(80).
+001180 
+001190*-----------------------------------------------------------------
+001200*OUT-FILE - batch output; header/detail/trailer layout lives in
+001210*           OUT-COPYBOOK (shared with RPT-COBOL).
+001220*-----------------------------------------------------------------
+001230 FD  OUT-FILE.
+001240     COPY OUT-COPYBOOK.
+001250 
+001260*-----------------------------------------------------------------
+001270*ACTIVE-OUT-FILE - the same header/detail/trailer shape as
+001280*                  OUT-FILE, holding only the detail records
+001290*                  whose MY-STATUS-FLAG is 'A' (MY-STATUS-ACTIVE).
+001300*                  Written alongside OUT-FILE, not instead of it,
+001310*                  by 0230-WRITE-FANOUT-DETAIL.
+001320*-----------------------------------------------------------------
+001330 FD  ACTIVE-OUT-FILE.
+001340 01  FA-RECORD.
+001350     05  FA-REC-TYPE                 PIC X(01).
+001360         88  FA-REC-IS-HEADER            VALUE 'H'.
+001370         88  FA-REC-IS-DETAIL            VALUE 'D'.
+001380         88  FA-REC-IS-TRAILER           VALUE 'T'.
+001390     05  FA-REC-BODY                 PIC X(79).
+001400 
+001410 01  FA-HEADER-RECORD REDEFINES FA-RECORD.
+001420     05  FAH-REC-TYPE                PIC X(01).
+001430     05  FAH-RUN-DATE                PIC 9(08).
+001440     05  FAH-RUN-TIME                PIC 9(08).
+001450     05  FAH-PROGRAM-ID              PIC X(10).
+001460     05  FILLER                      PIC X(53).
+001470 
+001480 01  FA-DETAIL-RECORD REDEFINES FA-RECORD.
+001490     05  FAD-REC-TYPE                PIC X(01).
+001500     05  FAD-KEY                     PIC X(10).
+001510     05  FAD-AMOUNT                  PIC S9(07)V99.
+001520     05  FAD-STATUS-FLAG             PIC X(01).
+001530     05  FAD-DATE                    PIC 9(08).
+001540     05  FILLER                      PIC X(51).
+001550 
+001560 01  FA-TRAILER-RECORD REDEFINES FA-RECORD.
+001570     05  FAT-REC-TYPE                PIC X(01).
+001580     05  FAT-RECORD-COUNT            PIC 9(09).
+001590     05  FAT-CONTROL-TOTAL           PIC S9(11)V99.
+001600     05  FILLER                      PIC X(57).
+001610 
+001620*-----------------------------------------------------------------
+001630*OTHER-OUT-FILE - same shape again, holding every detail record
+001640*                 whose MY-STATUS-FLAG is not 'A': pending,
+001650*                 rejected, or closed.
+001660*-----------------------------------------------------------------
+001670 FD  OTHER-OUT-FILE.
+001680 01  FB-RECORD.
+001690     05  FB-REC-TYPE                 PIC X(01).
+001700         88  FB-REC-IS-HEADER            VALUE 'H'.
+001710         88  FB-REC-IS-DETAIL            VALUE 'D'.
+001720         88  FB-REC-IS-TRAILER           VALUE 'T'.
+001730     05  FB-REC-BODY                 PIC X(79).
+001740 
+001750 01  FB-HEADER-RECORD REDEFINES FB-RECORD.
+001760     05  FBH-REC-TYPE                PIC X(01).
+001770     05  FBH-RUN-DATE                PIC 9(08).
+001780     05  FBH-RUN-TIME                PIC 9(08).
+001790     05  FBH-PROGRAM-ID              PIC X(10).
+001800     05  FILLER                      PIC X(53).
+001810 
+001820 01  FB-DETAIL-RECORD REDEFINES FB-RECORD.
+001830     05  FBD-REC-TYPE                PIC X(01).
+001840     05  FBD-KEY                     PIC X(10).
+001850     05  FBD-AMOUNT                  PIC S9(07)V99.
+001860     05  FBD-STATUS-FLAG             PIC X(01).
+001870     05  FBD-DATE                    PIC 9(08).
+001880     05  FILLER                      PIC X(51).
+001890 
+001900 01  FB-TRAILER-RECORD REDEFINES FB-RECORD.
+001910     05  FBT-REC-TYPE                PIC X(01).
+001920     05  FBT-RECORD-COUNT            PIC 9(09).
+001930     05  FBT-CONTROL-TOTAL           PIC S9(11)V99.
+001940     05  FILLER                      PIC X(57).
+001950 
+001960*-----------------------------------------------------------------
+001970*AUDIT-FILE - one line per key sent to 0210-CALL-REAL-PROG: the
+001980*             key, the RETURN-CODE special register REAL-PROG
+001990*             came back with, and when the call happened. Kept
+002000*             alongside OUT-FILE so a rerun can be checked
+002010*             against the prior run's outcomes key by key.
+002020*-----------------------------------------------------------------
+002030 FD  AUDIT-FILE.
+002040 01  AUDIT-RECORD.
+002050     05  AU-KEY                      PIC X(10).
+002060     05  AU-RETURN-CODE              PIC S9(04).
+002070     05  AU-CALL-DATE                PIC 9(08).
+002080     05  AU-CALL-TIME                PIC 9(08).
+002090     05  FILLER                      PIC X(50).
+002100 
+002110*-----------------------------------------------------------------
+002120*REJECT-FILE - one line per IN-FILE record that fails an edit in
+002130*              0150-VALIDATE-RECORD: the key, a reason code, a
+002140*              short reason description, and the original
+002150*              80-byte input line for research.
+002160*-----------------------------------------------------------------
+002170 FD  REJECT-FILE.
+002180 01  REJECT-RECORD.
+002190     05  RJ-KEY                      PIC X(10).
+002200     05  RJ-REASON-CODE              PIC X(04).
+002210         88  RJ-REASON-MISSING-KEY       VALUE 'R001'.
+002220         88  RJ-REASON-BAD-AMOUNT         VALUE 'R002'.
+002230         88  RJ-REASON-BAD-STATUS         VALUE 'R003'.
+002240         88  RJ-REASON-BAD-DATE           VALUE 'R004'.
+002250     05  RJ-REASON-TEXT              PIC X(30).
+002260     05  RJ-ORIGINAL-RECORD          PIC X(80).
+002270 
+002280*-----------------------------------------------------------------
+002290*RESTART-FILE - a single record holding the count of IN-FILE
+002300*               records already processed as of the last
+002310*               checkpoint, plus the running OUT-FILE/ACTIVE-
+002320*               OUT-FILE/OTHER-OUT-FILE/REJECT-FILE control
+002330*               totals as of that same checkpoint, so a resumed
+002340*               run's trailers come out right instead of
+002350*               restarting from zero. Present only when a prior
+002360*               run ended without reaching 0950-CLEAR-RESTART.
+002370*-----------------------------------------------------------------
+002380 FD  RESTART-FILE.
+002390 01  RESTART-RECORD.
+002400     05  RS-CHECKPOINT-COUNT         PIC 9(09).
+002410     05  RS-OUT-RECORD-COUNT         PIC 9(09).
+002420     05  RS-OUT-CONTROL-TOTAL        PIC S9(11)V99.
+002430     05  RS-ACTIVE-RECORD-COUNT      PIC 9(09).
+002440     05  RS-ACTIVE-CONTROL-TOTAL     PIC S9(11)V99.
+002450     05  RS-OTHER-RECORD-COUNT       PIC 9(09).
+002460     05  RS-OTHER-CONTROL-TOTAL      PIC S9(11)V99.
+002470     05  RS-REJECT-COUNT             PIC 9(09).
+002480 
+002490*-----------------------------------------------------------------
+002500*DISCREPANCY-FILE - one line per key found in DB_TABLE but not
+002510*                    in the batch, or in the batch but not
+002520*                    DB_TABLE, produced by 8000-RECONCILE.
+002530*-----------------------------------------------------------------
+002540 FD  DISCREPANCY-FILE.
+002550 01  DISCREPANCY-RECORD.
+002560     05  DR-KEY                      PIC X(10).
+002570     05  DR-DISCREPANCY-TYPE         PIC X(21).
+002580     05  FILLER                      PIC X(48).
+002590 
+002600*-----------------------------------------------------------------
+002610*RUN-LOG-FILE - a durable, timestamped trace of the run: written
+002620*               by 0010-WRITE-LOG-ENTRY in place of the old
+002630*               console DISPLAY statements.
+002640*-----------------------------------------------------------------
+002650 FD  RUN-LOG-FILE.
+002660 01  RUN-LOG-RECORD.
+002670     05  RL-LOG-DATE                 PIC 9(08).
+002680     05  FILLER                      PIC X(01) VALUE SPACE.
+002690     05  RL-LOG-TIME                 PIC 9(08).
+002700     05  FILLER                      PIC X(01) VALUE SPACE.
+002710     05  RL-MESSAGE                  PIC X(60).
+002720 
+002730 WORKING-STORAGE SECTION.
+002740 
+002750*-----------------------------------------------------------------
+002760*Program switches
+002770*-----------------------------------------------------------------
+002780 77  TC-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+002790     88  TC-EOF                          VALUE 'Y'.
+002800 77  TC-VALID-SWITCH                PIC X(01) VALUE 'Y'.
+002810     88  TC-RECORD-VALID                 VALUE 'Y'.
+002820 77  TC-RESTART-STATUS              PIC X(02) VALUE SPACES.
+002830     88  TC-RESTART-FOUND                 VALUE '00'.
+002840     88  TC-RESTART-NOT-FOUND             VALUE '35'.
+002850 77  TC-DB-EOF-SWITCH               PIC X(01) VALUE 'N'.
+002860     88  TC-DB-EOF                      VALUE 'Y'.
+002870 
+002880*-----------------------------------------------------------------
+002890*OUT-FILE batch control totals, carried to OT-RECORD-COUNT and
+002900*OT-CONTROL-TOTAL on the trailer record.
+002910*-----------------------------------------------------------------
+002920 77  TC-OUT-RECORD-COUNT             PIC 9(09)      VALUE ZERO.
+002930 77  TC-OUT-CONTROL-TOTAL            PIC S9(11)V99  VALUE ZERO.
+002940 77  TC-ACTIVE-RECORD-COUNT          PIC 9(09)      VALUE ZERO.
+002950 77  TC-ACTIVE-CONTROL-TOTAL         PIC S9(11)V99  VALUE ZERO.
+002960 77  TC-OTHER-RECORD-COUNT           PIC 9(09)      VALUE ZERO.
+002970 77  TC-OTHER-CONTROL-TOTAL          PIC S9(11)V99  VALUE ZERO.
+002980 77  TC-REJECT-COUNT                 PIC 9(09)      VALUE ZERO.
+002990 77  TC-DISCREPANCY-COUNT            PIC 9(05)      VALUE ZERO.
+003000 
+003010*-----------------------------------------------------------------
+003020*Message staged by the caller before PERFORM 0010-WRITE-LOG-ENTRY.
+003030*-----------------------------------------------------------------
+003040 77  TC-LOG-TEXT                     PIC X(60)      VALUE SPACES.
+003050 
+003060*-----------------------------------------------------------------
+003070*Name of the program CALLed by 0210-CALL-REAL-PROG. Defaults to
+003080*REAL-PROG but a run can override it by setting the
+003090*REAL_PROG_NAME environment variable before the job step starts.
+003100*-----------------------------------------------------------------
+003110 77  TC-REAL-PROG-NAME     PIC X(30)     VALUE 'REAL-PROG'.
+003120 77  TC-REAL-PROG-ENV      PIC X(30)     VALUE SPACES.
+003130 
+003140*-----------------------------------------------------------------
+003150*Checkpoint/restart counters.
+003160*-----------------------------------------------------------------
+003170 77  TC-CHECKPOINT-INTERVAL          PIC 9(05)      VALUE 100.
+003180 77  TC-RECORDS-READ                 PIC 9(09)      VALUE ZERO.
+003190 77  TC-SKIP-COUNT                   PIC 9(09)      VALUE ZERO.
+003200 77  TC-CKPT-QUOTIENT                PIC 9(09)      VALUE ZERO.
+003210 77  TC-CKPT-REMAINDER               PIC 9(05)      VALUE ZERO.
+003220 
+003230*-----------------------------------------------------------------
+003240*In-memory table of keys the batch has processed onto OUT-FILE,
+003250*loaded fresh from OUT-FILE itself by 8050-LOAD-PROCESSED-TABLE
+003260*at the start of 8000-RECONCILE (rather than carried over from
+003270*0220-WRITE-DETAIL's in-memory copy) so reconciliation still
+003280*sees every key on a run that restarted partway through, not
+003290*just the keys processed since the restart. TC-PROC-TABLE-SIZE
+003300*bounds it to a single day's typical volume; a run larger than
+003310*that should reconcile against a sorted extract instead.
+003320*TC-PROCESSED-ENTRY is DEPENDING ON TC-PROCESSED-COUNT so
+003330*8200-MATCH-DB-ROW's SEARCH only scans populated entries.
+003340*-----------------------------------------------------------------
+003350 77  TC-PROC-TABLE-SIZE              PIC 9(05)      VALUE 05000.
+003360 77  TC-PROCESSED-COUNT               PIC 9(05)     VALUE ZERO.
+003370 01  TC-PROCESSED-TABLE.
+003380     05  TC-PROCESSED-ENTRY OCCURS 0 TO 5000 TIMES
+003390                           DEPENDING ON TC-PROCESSED-COUNT
+003400                           INDEXED BY TC-PROC-IDX.
+003410         10  TC-PROC-KEY             PIC X(10).
+003420         10  TC-PROC-MATCHED         PIC X(01) VALUE 'N'.
+003430             88  TC-PROC-IS-MATCHED      VALUE 'Y'.
+003440 77  TC-PROC-TABLE-FULL-SWITCH        PIC X(01)     VALUE 'N'.
+003450     88  TC-PROC-TABLE-FULL               VALUE 'Y'.
+003460 77  TC-OUT-EOF-SWITCH                PIC X(01)     VALUE 'N'.
+003470     88  TC-OUT-EOF                       VALUE 'Y'.
+003480 
+003490*-----------------------------------------------------------------
+003500*DB_TABLE host variables and cursor for 8000-RECONCILE.
+003510*-----------------------------------------------------------------
+003520     EXEC SQL INCLUDE SQLCA END-EXEC.
+003530     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+003540 01  DB-KEY                          PIC X(10).
+003550 01  DB-AMOUNT                       PIC S9(07)V99.
+003560 01  DB-STATUS-FLAG                  PIC X(01).
+003570 01  DB-DATE                         PIC X(08).
+003580     EXEC SQL END DECLARE SECTION END-EXEC.
+003590 
+003600*COPY statement
+003610     COPY MY-COPYBOOK.
+003620 
+003630 PROCEDURE DIVISION.
+003640     EXEC SQL
+003650         DECLARE DB-CURSOR CURSOR FOR
+003660         SELECT KEY_COL, AMOUNT_COL, STATUS_COL, DATE_COL
+003670           FROM DB_TABLE
+003680     END-EXEC.
+003690 
+003700 0000-MAIN-LOGIC.
+003710     OPEN INPUT IN-FILE.
+003720 
+003730*    Restart status has to be known before RUN-LOG-FILE, OUT-
+003740*    FILE, ACTIVE-OUT-FILE, OTHER-OUT-FILE, AUDIT-FILE and
+003750*    REJECT-FILE are opened: a resumed run must EXTEND them and
+003760*    skip the headers, or every record (and log line) a prior
+003770*    run already wrote is truncated away and the control totals
+003780*    reset to zero.
+003790     PERFORM 0020-CHECK-RESTART THRU 0020-EXIT.
+003800 
+003810     IF TC-SKIP-COUNT > ZERO
+003820         OPEN EXTEND RUN-LOG-FILE
+003830              EXTEND OUT-FILE
+003840              EXTEND ACTIVE-OUT-FILE
+003850              EXTEND OTHER-OUT-FILE
+003860              EXTEND AUDIT-FILE
+003870              EXTEND REJECT-FILE
+003880     ELSE
+003890         OPEN OUTPUT RUN-LOG-FILE
+003900              OUTPUT OUT-FILE
+003910              OUTPUT ACTIVE-OUT-FILE
+003920              OUTPUT OTHER-OUT-FILE
+003930              OUTPUT AUDIT-FILE
+003940              OUTPUT REJECT-FILE
+003950         PERFORM 0050-WRITE-OUT-HEADER THRU 0050-EXIT
+003960         PERFORM 0060-WRITE-ACTIVE-HEADER THRU 0060-EXIT
+003970         PERFORM 0070-WRITE-OTHER-HEADER THRU 0070-EXIT
+003980     END-IF.
+003990 
+004000     MOVE 'MAIN-LOGIC STARTED' TO TC-LOG-TEXT.
+004010     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004020 
+004030     PERFORM 0040-RESOLVE-REAL-PROG THRU 0040-EXIT.
+004040     STRING 'REAL-PROG SELECTED: ' TC-REAL-PROG-NAME
+004050         DELIMITED BY SIZE INTO TC-LOG-TEXT.
+004060     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004070 
+004080     PERFORM 0025-SKIP-RESTART-RECORDS THRU 0025-EXIT.
+004090 
+004100     MOVE 'ENTERING MAIN PROCESSING LOOP' TO TC-LOG-TEXT.
+004110     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004120     IF NOT TC-EOF
+004130         PERFORM 0100-READ-IN-FILE THRU 0100-EXIT
+004140     END-IF.
+004150     PERFORM 0200-PROCESS-RECORD THRU 0200-EXIT
+004160         UNTIL TC-EOF.
+004170     PERFORM 0900-WRITE-OUT-TRAILER THRU 0900-EXIT.
+004180     PERFORM 0910-WRITE-ACTIVE-TRAILER THRU 0910-EXIT.
+004190     PERFORM 0920-WRITE-OTHER-TRAILER THRU 0920-EXIT.
+004200     PERFORM 0950-CLEAR-RESTART THRU 0950-EXIT.
+004210 
+004220     MOVE 'ENTERING DB_TABLE RECONCILIATION' TO TC-LOG-TEXT.
+004230     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004240     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+004250 
+004260     STRING 'MAIN-LOGIC STOPPED RECS=' TC-OUT-RECORD-COUNT
+004270            ' REJECTS=' TC-REJECT-COUNT
+004280         DELIMITED BY SIZE INTO TC-LOG-TEXT.
+004290     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004300 
+004310     STRING 'MAIN-LOGIC DISCREPANCIES=' TC-DISCREPANCY-COUNT
+004320         DELIMITED BY SIZE INTO TC-LOG-TEXT.
+004330     PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT.
+004340 
+004350     CLOSE IN-FILE
+004360           ACTIVE-OUT-FILE
+004370           OTHER-OUT-FILE
+004380           AUDIT-FILE
+004390           REJECT-FILE
+004400           RUN-LOG-FILE.
+004410 
+004420     STOP RUN.
+004430 
+004440*-------------------------------------------------------------
+004450*Writes one timestamped line to RUN-LOG-FILE from TC-LOG-TEXT,
+004460*which the caller moves a message into before performing this.
+004470 0010-WRITE-LOG-ENTRY.
+004480     MOVE SPACES TO RUN-LOG-RECORD.
+004490     ACCEPT RL-LOG-DATE FROM DATE YYYYMMDD.
+004500     ACCEPT RL-LOG-TIME FROM TIME.
+004510     MOVE TC-LOG-TEXT TO RL-MESSAGE.
+004520     WRITE RUN-LOG-RECORD.
+004530 0010-EXIT.
+004540     EXIT.
+004550 
+004560*-------------------------------------------------------------
+004570*Resolves which program 0210-CALL-REAL-PROG calls. REAL_PROG_NAME
+004580*in the run's environment (set via the JCL step's PARM or the
+004590*shell environment, per the job scheduler in use) overrides the
+004600*TC-REAL-PROG-NAME default of REAL-PROG when it is present.
+004610 0040-RESOLVE-REAL-PROG.
+004620     ACCEPT TC-REAL-PROG-ENV FROM ENVIRONMENT 'REAL_PROG_NAME'.
+004630     IF TC-REAL-PROG-ENV NOT = SPACES
+004640         MOVE TC-REAL-PROG-ENV TO TC-REAL-PROG-NAME
+004650     END-IF.
+004660 0040-EXIT.
+004670     EXIT.
+004680 
+004690*-------------------------------------------------------------
+004700*Writes the one 'H' header record OUT-FILE opens with: today's
+004710*date, time, and the writing program's id.
+004720 0050-WRITE-OUT-HEADER.
+004730     MOVE SPACES TO OUT-RECORD.
+004740     MOVE 'H' TO OH-REC-TYPE.
+004750     ACCEPT OH-RUN-DATE FROM DATE YYYYMMDD.
+004760     ACCEPT OH-RUN-TIME FROM TIME.
+004770     MOVE 'TEST-COBOL' TO OH-PROGRAM-ID.
+004780     WRITE OUT-RECORD FROM OUT-HEADER-RECORD.
+004790 0050-EXIT.
+004800     EXIT.
+004810 
+004820*-------------------------------------------------------------
+004830*Writes the one 'H' header record ACTIVE-OUT-FILE opens with.
+004840 0060-WRITE-ACTIVE-HEADER.
+004850     MOVE SPACES TO FA-RECORD.
+004860     MOVE 'H' TO FAH-REC-TYPE.
+004870     ACCEPT FAH-RUN-DATE FROM DATE YYYYMMDD.
+004880     ACCEPT FAH-RUN-TIME FROM TIME.
+004890     MOVE 'TEST-COBOL' TO FAH-PROGRAM-ID.
+004900     WRITE FA-RECORD FROM FA-HEADER-RECORD.
+004910 0060-EXIT.
+004920     EXIT.
+004930 
+004940*-------------------------------------------------------------
+004950*Writes the one 'H' header record OTHER-OUT-FILE opens with.
+004960 0070-WRITE-OTHER-HEADER.
+004970     MOVE SPACES TO FB-RECORD.
+004980     MOVE 'H' TO FBH-REC-TYPE.
+004990     ACCEPT FBH-RUN-DATE FROM DATE YYYYMMDD.
+005000     ACCEPT FBH-RUN-TIME FROM TIME.
+005010     MOVE 'TEST-COBOL' TO FBH-PROGRAM-ID.
+005020     WRITE FB-RECORD FROM FB-HEADER-RECORD.
+005030 0070-EXIT.
+005040     EXIT.
+005050 
+005060*-------------------------------------------------------------
+005070*If RESTART-DAT exists, a prior run was interrupted after
+005080*checkpointing TC-SKIP-COUNT records: reads that count and
+005090*restores the OUT-FILE/ACTIVE-OUT-FILE/OTHER-OUT-FILE/REJECT-
+005100*FILE control totals as of that checkpoint. No restart file
+005110*means a clean start, skip count zero, counters left at their
+005120*VALUE ZERO. Only determines TC-SKIP-COUNT and the restored
+005130*totals; 0025-SKIP-RESTART-RECORDS does the actual skipping,
+005140*once RUN-LOG-FILE is open to log it.
+005150 0020-CHECK-RESTART.
+005160     OPEN INPUT RESTART-FILE.
+005170     IF TC-RESTART-FOUND
+005180         READ RESTART-FILE INTO RESTART-RECORD
+005190             AT END
+005200                 MOVE ZERO TO TC-SKIP-COUNT
+005210             NOT AT END
+005220                 MOVE RS-CHECKPOINT-COUNT TO TC-SKIP-COUNT
+005230                 MOVE RS-OUT-RECORD-COUNT TO
+005240                                         TC-OUT-RECORD-COUNT
+005250                 MOVE RS-OUT-CONTROL-TOTAL TO
+005260                                         TC-OUT-CONTROL-TOTAL
+005270                 MOVE RS-ACTIVE-RECORD-COUNT TO
+005280                                         TC-ACTIVE-RECORD-COUNT
+005290                 MOVE RS-ACTIVE-CONTROL-TOTAL TO
+005300                                         TC-ACTIVE-CONTROL-TOTAL
+005310                 MOVE RS-OTHER-RECORD-COUNT TO
+005320                                         TC-OTHER-RECORD-COUNT
+005330                 MOVE RS-OTHER-CONTROL-TOTAL TO
+005340                                         TC-OTHER-CONTROL-TOTAL
+005350                 MOVE RS-REJECT-COUNT TO TC-REJECT-COUNT
+005360         END-READ
+005370         CLOSE RESTART-FILE
+005380     ELSE
+005390         MOVE ZERO TO TC-SKIP-COUNT
+005400     END-IF.
+005410 0020-EXIT.
+005420     EXIT.
+005430 
+005440*-------------------------------------------------------------
+005450*Logs and performs the skip of TC-SKIP-COUNT IN-FILE records
+005460*determined by 0020-CHECK-RESTART, once RUN-LOG-FILE is open.
+005470*Stops as soon as IN-FILE runs out, rather than reading past
+005480*AT END, in case IN-FILE is shorter than RESTART-DAT expects.
+005490 0025-SKIP-RESTART-RECORDS.
+005500     IF TC-SKIP-COUNT > ZERO
+005510         STRING 'RESTART FILE FOUND, SKIPPING '
+005520                TC-SKIP-COUNT ' RECORDS'
+005530             DELIMITED BY SIZE INTO TC-LOG-TEXT
+005540         PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT
+005550         PERFORM 0030-SKIP-RECORD THRU 0030-EXIT
+005560             UNTIL TC-RECORDS-READ >= TC-SKIP-COUNT
+005570                OR TC-EOF
+005580     END-IF.
+005590 0025-EXIT.
+005600     EXIT.
+005610 
+005620*-------------------------------------------------------------
+005630 0030-SKIP-RECORD.
+005640     READ IN-FILE INTO MY-RECORD
+005650         AT END
+005660             MOVE 'Y' TO TC-EOF-SWITCH
+005670     END-READ.
+005680     IF NOT TC-EOF
+005690         ADD 1 TO TC-RECORDS-READ
+005700     END-IF.
+005710 0030-EXIT.
+005720     EXIT.
+005730 
+005740*-------------------------------------------------------------
+005750 0100-READ-IN-FILE.
+005760     READ IN-FILE INTO MY-RECORD
+005770         AT END
+005780             MOVE 'Y' TO TC-EOF-SWITCH
+005790     END-READ.
+005800     IF NOT TC-EOF
+005810         ADD 1 TO TC-RECORDS-READ
+005820     END-IF.
+005830 0100-EXIT.
+005840     EXIT.
+005850 
+005860*-------------------------------------------------------------
+005870*Edits the record MY-COPYBOOK just delivered before it goes
+005880*anywhere near REAL-PROG: required fields present, numeric
+005890*fields numeric, status flag one of the values MY-COPYBOOK
+005900*declares. Sets TC-VALID-SWITCH and, on the first failure,
+005910*the reject reason for 0160-WRITE-REJECT.
+005920 0150-VALIDATE-RECORD.
+005930     MOVE 'Y' TO TC-VALID-SWITCH.
+005940     MOVE SPACES TO RJ-REASON-CODE.
+005950     MOVE SPACES TO RJ-REASON-TEXT.
+005960 
+005970     IF MY-KEY = SPACES OR LOW-VALUES
+005980         MOVE 'N' TO TC-VALID-SWITCH
+005990         MOVE 'R001' TO RJ-REASON-CODE
+006000         MOVE 'MISSING KEY' TO RJ-REASON-TEXT
+006010     END-IF.
+006020 
+006030     IF TC-RECORD-VALID
+006040         IF MY-AMOUNT NOT NUMERIC
+006050             MOVE 'N' TO TC-VALID-SWITCH
+006060             MOVE 'R002' TO RJ-REASON-CODE
+006070             MOVE 'AMOUNT NOT NUMERIC' TO RJ-REASON-TEXT
+006080         END-IF
+006090     END-IF.
+006100 
+006110     IF TC-RECORD-VALID
+006120         IF NOT MY-STATUS-VALID
+006130             MOVE 'N' TO TC-VALID-SWITCH
+006140             MOVE 'R003' TO RJ-REASON-CODE
+006150             MOVE 'INVALID STATUS FLAG' TO RJ-REASON-TEXT
+006160         END-IF
+006170     END-IF.
+006180 
+006190     IF TC-RECORD-VALID
+006200         IF MY-DATE-CCYY NOT NUMERIC
+006210            OR MY-DATE-MM NOT NUMERIC
+006220            OR MY-DATE-DD NOT NUMERIC
+006230             MOVE 'N' TO TC-VALID-SWITCH
+006240             MOVE 'R004' TO RJ-REASON-CODE
+006250             MOVE 'INVALID DATE' TO RJ-REASON-TEXT
+006260         END-IF
+006270     END-IF.
+006280 0150-EXIT.
+006290     EXIT.
+006300 
+006310*-------------------------------------------------------------
+006320 0160-WRITE-REJECT.
+006330     MOVE MY-KEY TO RJ-KEY.
+006340     MOVE IN-RECORD TO RJ-ORIGINAL-RECORD.
+006350     WRITE REJECT-RECORD.
+006360     ADD 1 TO TC-REJECT-COUNT.
+006370 0160-EXIT.
+006380     EXIT.
+006390 
+006400*-------------------------------------------------------------
+006410 0200-PROCESS-RECORD.
+006420     PERFORM 0150-VALIDATE-RECORD THRU 0150-EXIT.
+006430 
+006440     IF TC-RECORD-VALID
+006450         PERFORM 0210-CALL-REAL-PROG THRU 0210-EXIT
+006460         PERFORM 0215-WRITE-AUDIT-RECORD THRU 0215-EXIT
+006470         PERFORM 0220-WRITE-DETAIL THRU 0220-EXIT
+006480         PERFORM 0230-WRITE-FANOUT-DETAIL THRU 0230-EXIT
+006490     ELSE
+006500         PERFORM 0160-WRITE-REJECT THRU 0160-EXIT
+006510     END-IF.
+006520 
+006530     PERFORM 0250-WRITE-CHECKPOINT THRU 0250-EXIT.
+006540     PERFORM 0100-READ-IN-FILE THRU 0100-EXIT.
+006550 0200-EXIT.
+006560     EXIT.
+006570 
+006580*-------------------------------------------------------------
+006590 0210-CALL-REAL-PROG.
+006600     CALL TC-REAL-PROG-NAME.
+006610 0210-EXIT.
+006620     EXIT.
+006630 
+006640*-------------------------------------------------------------
+006650*Records this key's CALL outcome in AUDIT-FILE: the RETURN-CODE
+006660*special register left by TC-REAL-PROG-NAME, and when the call
+006670*happened. Re-runnable: a rerun's AUDIT-FILE can be diffed
+006680*against a prior run's to see which keys changed outcome.
+006690 0215-WRITE-AUDIT-RECORD.
+006700     MOVE SPACES TO AUDIT-RECORD.
+006710     MOVE MY-KEY TO AU-KEY.
+006720     MOVE RETURN-CODE TO AU-RETURN-CODE.
+006730     ACCEPT AU-CALL-DATE FROM DATE YYYYMMDD.
+006740     ACCEPT AU-CALL-TIME FROM TIME.
+006750     WRITE AUDIT-RECORD.
+006760 0215-EXIT.
+006770     EXIT.
+006780 
+006790*-------------------------------------------------------------
+006800*Writes the detail record. The key is not captured here any
+006810*more; 8050-LOAD-PROCESSED-TABLE rebuilds TC-PROCESSED-TABLE by
+006820*re-reading OUT-FILE at reconciliation time instead, so a
+006830*restarted run reconciles on every key ever written, not just
+006840*the ones written since the restart.
+006850 0220-WRITE-DETAIL.
+006860     MOVE SPACES TO OUT-RECORD.
+006870     MOVE 'D' TO OD-REC-TYPE.
+006880     MOVE MY-KEY TO OD-KEY.
+006890     MOVE MY-AMOUNT TO OD-AMOUNT.
+006900     MOVE MY-STATUS-FLAG TO OD-STATUS-FLAG.
+006910     MOVE MY-DATE TO OD-DATE.
+006920     WRITE OUT-RECORD FROM OUT-DETAIL-RECORD.
+006930 
+006940     ADD 1 TO TC-OUT-RECORD-COUNT.
+006950     ADD MY-AMOUNT TO TC-OUT-CONTROL-TOTAL.
+006960 0220-EXIT.
+006970     EXIT.
+006980 
+006990*-------------------------------------------------------------
+007000*Routes the same detail record to the fan-out file that matches
+007010*MY-STATUS-FLAG: ACTIVE-OUT-FILE for 'A', OTHER-OUT-FILE for
+007020*everything else. Each fan-out file keeps its own control
+007030*totals, separate from OUT-FILE's combined ones.
+007040 0230-WRITE-FANOUT-DETAIL.
+007050     IF MY-STATUS-ACTIVE
+007060         MOVE SPACES TO FA-RECORD
+007070         MOVE 'D' TO FAD-REC-TYPE
+007080         MOVE MY-KEY TO FAD-KEY
+007090         MOVE MY-AMOUNT TO FAD-AMOUNT
+007100         MOVE MY-STATUS-FLAG TO FAD-STATUS-FLAG
+007110         MOVE MY-DATE TO FAD-DATE
+007120         WRITE FA-RECORD FROM FA-DETAIL-RECORD
+007130         ADD 1 TO TC-ACTIVE-RECORD-COUNT
+007140         ADD MY-AMOUNT TO TC-ACTIVE-CONTROL-TOTAL
+007150     ELSE
+007160         MOVE SPACES TO FB-RECORD
+007170         MOVE 'D' TO FBD-REC-TYPE
+007180         MOVE MY-KEY TO FBD-KEY
+007190         MOVE MY-AMOUNT TO FBD-AMOUNT
+007200         MOVE MY-STATUS-FLAG TO FBD-STATUS-FLAG
+007210         MOVE MY-DATE TO FBD-DATE
+007220         WRITE FB-RECORD FROM FB-DETAIL-RECORD
+007230         ADD 1 TO TC-OTHER-RECORD-COUNT
+007240         ADD MY-AMOUNT TO TC-OTHER-CONTROL-TOTAL
+007250     END-IF.
+007260 0230-EXIT.
+007270     EXIT.
+007280 
+007290*-------------------------------------------------------------
+007300*Every TC-CHECKPOINT-INTERVAL records read from IN-FILE, the
+007310*current count and the running OUT-FILE/ACTIVE-OUT-FILE/OTHER-
+007320*OUT-FILE/REJECT-FILE control totals are written out to
+007330*RESTART-DAT so a rerun after an abend can skip forward, EXTEND
+007340*those files instead of overwriting them, and pick the totals
+007350*back up instead of starting at record one with the totals at
+007360*zero.
+007370 0250-WRITE-CHECKPOINT.
+007380     DIVIDE TC-RECORDS-READ BY TC-CHECKPOINT-INTERVAL
+007390         GIVING TC-CKPT-QUOTIENT
+007400         REMAINDER TC-CKPT-REMAINDER.
+007410 
+007420     IF TC-CKPT-REMAINDER = ZERO
+007430         OPEN OUTPUT RESTART-FILE
+007440         MOVE TC-RECORDS-READ TO RS-CHECKPOINT-COUNT
+007450         MOVE TC-OUT-RECORD-COUNT TO RS-OUT-RECORD-COUNT
+007460         MOVE TC-OUT-CONTROL-TOTAL TO RS-OUT-CONTROL-TOTAL
+007470         MOVE TC-ACTIVE-RECORD-COUNT TO RS-ACTIVE-RECORD-COUNT
+007480         MOVE TC-ACTIVE-CONTROL-TOTAL
+007490                              TO RS-ACTIVE-CONTROL-TOTAL
+007500         MOVE TC-OTHER-RECORD-COUNT TO RS-OTHER-RECORD-COUNT
+007510         MOVE TC-OTHER-CONTROL-TOTAL
+007520                              TO RS-OTHER-CONTROL-TOTAL
+007530         MOVE TC-REJECT-COUNT TO RS-REJECT-COUNT
+007540         WRITE RESTART-RECORD
+007550         CLOSE RESTART-FILE
+007560     END-IF.
+007570 0250-EXIT.
+007580     EXIT.
+007590 
+007600*-------------------------------------------------------------
+007610*Writes the one 'T' trailer record OUT-FILE closes with: how
+007620*many detail records went out, and their amount control total,
+007630*so a downstream job can reconcile the file before trusting it.
+007640 0900-WRITE-OUT-TRAILER.
+007650     MOVE SPACES TO OUT-RECORD.
+007660     MOVE 'T' TO OT-REC-TYPE.
+007670     MOVE TC-OUT-RECORD-COUNT TO OT-RECORD-COUNT.
+007680     MOVE TC-OUT-CONTROL-TOTAL TO OT-CONTROL-TOTAL.
+007690     WRITE OUT-RECORD FROM OUT-TRAILER-RECORD.
+007700 0900-EXIT.
+007710     EXIT.
+007720 
+007730*-------------------------------------------------------------
+007740*Writes the one 'T' trailer record ACTIVE-OUT-FILE closes with.
+007750 0910-WRITE-ACTIVE-TRAILER.
+007760     MOVE SPACES TO FA-RECORD.
+007770     MOVE 'T' TO FAT-REC-TYPE.
+007780     MOVE TC-ACTIVE-RECORD-COUNT TO FAT-RECORD-COUNT.
+007790     MOVE TC-ACTIVE-CONTROL-TOTAL TO FAT-CONTROL-TOTAL.
+007800     WRITE FA-RECORD FROM FA-TRAILER-RECORD.
+007810 0910-EXIT.
+007820     EXIT.
+007830 
+007840*-------------------------------------------------------------
+007850*Writes the one 'T' trailer record OTHER-OUT-FILE closes with.
+007860 0920-WRITE-OTHER-TRAILER.
+007870     MOVE SPACES TO FB-RECORD.
+007880     MOVE 'T' TO FBT-REC-TYPE.
+007890     MOVE TC-OTHER-RECORD-COUNT TO FBT-RECORD-COUNT.
+007900     MOVE TC-OTHER-CONTROL-TOTAL TO FBT-CONTROL-TOTAL.
+007910     WRITE FB-RECORD FROM FB-TRAILER-RECORD.
+007920 0920-EXIT.
+007930     EXIT.
+007940 
+007950*-------------------------------------------------------------
+007960*A clean finish means the batch does not need to restart, so
+007970*RESTART-DAT is truncated back to empty for the next fresh run.
+007980 0950-CLEAR-RESTART.
+007990     OPEN OUTPUT RESTART-FILE.
+008000     CLOSE RESTART-FILE.
+008010 0950-EXIT.
+008020     EXIT.
+008030 
+008040*-------------------------------------------------------------
+008050*Reconciles DB_TABLE against the batch: TC-PROCESSED-TABLE is
+008060*loaded fresh from OUT-FILE, then every DB_TABLE row is matched
+008070*against it; rows with no match, and processed keys DB_TABLE
+008080*never showed, both go to DISCREPANCY-FILE.
+008090 8000-RECONCILE.
+008100     PERFORM 8050-LOAD-PROCESSED-TABLE THRU 8050-EXIT.
+008110     OPEN OUTPUT DISCREPANCY-FILE.
+008120 
+008130     EXEC SQL
+008140         OPEN DB-CURSOR
+008150     END-EXEC.
+008160 
+008170     PERFORM 8100-FETCH-DB-ROW THRU 8100-EXIT.
+008180     PERFORM 8200-MATCH-DB-ROW THRU 8200-EXIT
+008190         UNTIL TC-DB-EOF.
+008200 
+008210     EXEC SQL
+008220         CLOSE DB-CURSOR
+008230     END-EXEC.
+008240 
+008250     PERFORM 8300-REPORT-UNMATCHED THRU 8300-EXIT
+008260         VARYING TC-PROC-IDX FROM 1 BY 1
+008270         UNTIL TC-PROC-IDX > TC-PROCESSED-COUNT.
+008280 
+008290     CLOSE DISCREPANCY-FILE.
+008300 8000-EXIT.
+008310     EXIT.
+008320 
+008330*-------------------------------------------------------------
+008340*Rebuilds TC-PROCESSED-TABLE by reading OUT-FILE from the top,
+008350*rather than trusting the in-memory copy 0220-WRITE-DETAIL
+008360*builds as it writes: OUT-FILE holds every detail record ever
+008370*written to it, including ones written before a restart, while
+008380*the in-memory copy only holds keys processed by this run.
+008390*OUT-FILE is closed here (it needs no further writes) and is
+008400*not part of 0000-MAIN-LOGIC's final CLOSE.
+008410 8050-LOAD-PROCESSED-TABLE.
+008420     MOVE ZERO TO TC-PROCESSED-COUNT.
+008430     MOVE 'N' TO TC-PROC-TABLE-FULL-SWITCH.
+008440     MOVE 'N' TO TC-OUT-EOF-SWITCH.
+008450     CLOSE OUT-FILE.
+008460     OPEN INPUT OUT-FILE.
+008470     PERFORM 8060-READ-OUT-RECORD THRU 8060-EXIT.
+008480     PERFORM 8070-LOAD-PROCESSED-ENTRY THRU 8070-EXIT
+008490         UNTIL TC-OUT-EOF.
+008500     CLOSE OUT-FILE.
+008510 8050-EXIT.
+008520     EXIT.
+008530 
+008540*-------------------------------------------------------------
+008550 8060-READ-OUT-RECORD.
+008560     READ OUT-FILE
+008570         AT END
+008580             MOVE 'Y' TO TC-OUT-EOF-SWITCH
+008590     END-READ.
+008600 8060-EXIT.
+008610     EXIT.
+008620 
+008630*-------------------------------------------------------------
+008640*Adds one OUT-FILE detail record's key to TC-PROCESSED-TABLE,
+008650*logging once (via TC-PROC-TABLE-FULL-SWITCH) if the table's
+008660*TC-PROC-TABLE-SIZE bound is ever reached.
+008670 8070-LOAD-PROCESSED-ENTRY.
+008680     IF OUT-REC-IS-DETAIL
+008690         IF TC-PROCESSED-COUNT < TC-PROC-TABLE-SIZE
+008700             ADD 1 TO TC-PROCESSED-COUNT
+008710             SET TC-PROC-IDX TO TC-PROCESSED-COUNT
+008720             MOVE OD-KEY TO TC-PROC-KEY (TC-PROC-IDX)
+008730             MOVE 'N' TO TC-PROC-MATCHED (TC-PROC-IDX)
+008740         ELSE
+008750             IF NOT TC-PROC-TABLE-FULL
+008760                 MOVE 'Y' TO TC-PROC-TABLE-FULL-SWITCH
+008770                 STRING 'PROCESSED TABLE FULL AT '
+008780                        TC-PROC-TABLE-SIZE
+008790                        ' KEYS - COVERAGE GAP'
+008800                     DELIMITED BY SIZE INTO TC-LOG-TEXT
+008810                 PERFORM 0010-WRITE-LOG-ENTRY THRU 0010-EXIT
+008820             END-IF
+008830         END-IF
+008840     END-IF.
+008850     PERFORM 8060-READ-OUT-RECORD THRU 8060-EXIT.
+008860 8070-EXIT.
+008870     EXIT.
+008880 
+008890*-------------------------------------------------------------
+008900 8100-FETCH-DB-ROW.
+008910     EXEC SQL
+008920         FETCH DB-CURSOR
+008930           INTO :DB-KEY, :DB-AMOUNT, :DB-STATUS-FLAG, :DB-DATE
+008940     END-EXEC.
+008950 
+008960     IF SQLCODE = 100
+008970         MOVE 'Y' TO TC-DB-EOF-SWITCH
+008980     END-IF.
+008990 8100-EXIT.
+009000     EXIT.
+009010 
+009020*-------------------------------------------------------------
+009030*Searches TC-PROCESSED-TABLE for the DB_TABLE row just fetched;
+009040*no match means the table has a key the batch never processed.
+009050 8200-MATCH-DB-ROW.
+009060     SET TC-PROC-IDX TO 1.
+009070     SEARCH TC-PROCESSED-ENTRY
+009080         AT END
+009090             MOVE DB-KEY TO DR-KEY
+009100             MOVE 'IN TABLE NOT IN FILE' TO DR-DISCREPANCY-TYPE
+009110             WRITE DISCREPANCY-RECORD
+009120             ADD 1 TO TC-DISCREPANCY-COUNT
+009130         WHEN TC-PROC-KEY (TC-PROC-IDX) = DB-KEY
+009140             MOVE 'Y' TO TC-PROC-MATCHED (TC-PROC-IDX)
+009150     END-SEARCH.
+009160 
+009170     PERFORM 8100-FETCH-DB-ROW THRU 8100-EXIT.
+009180 8200-EXIT.
+009190     EXIT.
+009200 
+009210*-------------------------------------------------------------
+009220*Any processed key DB_TABLE never matched is a discrepancy the
+009230*other way: in the batch, missing from the table.
+009240 8300-REPORT-UNMATCHED.
+009250     IF NOT TC-PROC-IS-MATCHED (TC-PROC-IDX)
+009260         MOVE TC-PROC-KEY (TC-PROC-IDX) TO DR-KEY
+009270         MOVE 'IN FILE NOT IN TABLE' TO DR-DISCREPANCY-TYPE
+009280         WRITE DISCREPANCY-RECORD
+009290         ADD 1 TO TC-DISCREPANCY-COUNT
+009300     END-IF.
+009310 8300-EXIT.
+009320     EXIT.
