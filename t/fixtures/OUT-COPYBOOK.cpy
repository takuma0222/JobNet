@@ -0,0 +1,48 @@
+000010*-----------------------------------------------------------------
+000020*OUT-COPYBOOK
+000030*
+000040*Shared 80-byte record layout for OUT-FILE (OUT-DAT), used by
+000050*TEST-COBOL (writer) and RPT-COBOL (reader). Every record
+000060*carries a one-byte record-type flag in position 1: 'H' for the
+000070*one header record written when the file is opened, 'D' for
+000080*each processed detail record, and 'T' for the one trailer
+000090*record written when the file is closed. The trailer carries
+000100*the batch control totals (record count and amount total) so a
+000110*downstream job can reconcile the file before trusting it.
+000120*
+000130*  Author.......: D. HARTLEY, BATCH SYSTEMS GROUP
+000140*  Modification History
+000150*  ----------  ----  ---------------------------------------
+000160*  2026-08-09  DH    Original header/detail/trailer layout.
+000170*  2026-08-09  DH    Widened OH-RUN-TIME to 9(08) (ACCEPT FROM
+000180*                    TIME always returns HHMMSSss) and
+000190*                    OH-PROGRAM-ID to X(10) (longest program
+000200*                    id in use no longer truncates).
+000210*-----------------------------------------------------------------
+000220 01  OUT-RECORD.
+000230     05  OUT-REC-TYPE                PIC X(01).
+000240         88  OUT-REC-IS-HEADER           VALUE 'H'.
+000250         88  OUT-REC-IS-DETAIL           VALUE 'D'.
+000260         88  OUT-REC-IS-TRAILER          VALUE 'T'.
+000270     05  OUT-REC-BODY                PIC X(79).
+000280 
+000290 01  OUT-HEADER-RECORD REDEFINES OUT-RECORD.
+000300     05  OH-REC-TYPE                 PIC X(01).
+000310     05  OH-RUN-DATE                 PIC 9(08).
+000320     05  OH-RUN-TIME                 PIC 9(08).
+000330     05  OH-PROGRAM-ID               PIC X(10).
+000340     05  FILLER                      PIC X(53).
+000350 
+000360 01  OUT-DETAIL-RECORD REDEFINES OUT-RECORD.
+000370     05  OD-REC-TYPE                 PIC X(01).
+000380     05  OD-KEY                      PIC X(10).
+000390     05  OD-AMOUNT                   PIC S9(07)V99.
+000400     05  OD-STATUS-FLAG              PIC X(01).
+000410     05  OD-DATE                     PIC 9(08).
+000420     05  FILLER                      PIC X(51).
+000430 
+000440 01  OUT-TRAILER-RECORD REDEFINES OUT-RECORD.
+000450     05  OT-REC-TYPE                 PIC X(01).
+000460     05  OT-RECORD-COUNT             PIC 9(09).
+000470     05  OT-CONTROL-TOTAL            PIC S9(11)V99.
+000480     05  FILLER                      PIC X(57).
