@@ -0,0 +1,29 @@
+000010*-----------------------------------------------------------------
+000020*MY-COPYBOOK
+000030*
+000040*Fixed-width layout for an IN-FILE (INPUT.DAT) detail record.
+000050*One 80-byte record per line: key, signed amount, a one-byte
+000060*status flag (with condition names for the valid values), and
+000070*an 8-digit CCYYMMDD date.
+000080*
+000090*  Author.......: D. HARTLEY, BATCH SYSTEMS
+000100*  Modification History
+000110*  ----------  ----  ---------------------------------------
+000120*  2026-08-09  DH    Replaced opaque COPY with a documented
+000130*                    field-level layout and 88-level status
+000140*                    conditions.
+000150*-----------------------------------------------------------------
+000160 01  MY-RECORD.
+000170     05  MY-KEY                      PIC X(10).
+000180     05  MY-AMOUNT                   PIC S9(07)V99.
+000190     05  MY-STATUS-FLAG              PIC X(01).
+000200         88  MY-STATUS-ACTIVE             VALUE 'A'.
+000210         88  MY-STATUS-PENDING            VALUE 'P'.
+000220         88  MY-STATUS-REJECTED           VALUE 'R'.
+000230         88  MY-STATUS-CLOSED             VALUE 'C'.
+000240         88  MY-STATUS-VALID              VALUE 'A' 'P' 'R' 'C'.
+000250     05  MY-DATE.
+000260         10  MY-DATE-CCYY            PIC 9(04).
+000270         10  MY-DATE-MM              PIC 9(02).
+000280         10  MY-DATE-DD              PIC 9(02).
+000290     05  FILLER                      PIC X(52).
